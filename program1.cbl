@@ -1,156 +1,711 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. BANK-TRANSACTION-SYSTEM.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-        FILE-CONTROL.
-            SELECT ACCOUNT-FILE
-                ASSIGN TO "../ACCOUNT-FILE.txt"
-                FILE STATUS  MYFILE-STATUS.
-       DATA DIVISION.
-       FILE SECTION.
-       FD ACCOUNT-FILE
-           RECORDING MODE IS F
-           RECORD CONTAINS 80 CHARACTERS
-           DATA RECORD IS ACCOUNT-RECORD.
-       01 ACCOUNT-RECORD.
-           05 ACCOUNT-NUMBER-FILE PIC 9(6).
-           05 BALANCE-FILE PIC S9(7)V99 VALUE 0.
-
-       WORKING-STORAGE SECTION.
-       01 ACCOUNT-NUMBER PIC 9(6).
-       01 BALANCE PIC S9(7)V99 VALUE 0.
-       01 TRANSACTION-TYPE PIC X(1).
-       01 TRANSACTION-AMOUNT PIC S9(7)V99 VALUE 0.
-       01 WS-ACCOUNT-FOUND PIC X VALUE 'N'.
-       01 EOF PIC X VALUE 'N'.
-
-
-       01 MYFILE-STATUS   PIC X(2).
-           88 MYFILE-ALREADY-OPEN   VALUE '41'.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           OPEN I-O ACCOUNT-FILE.
-           IF MYFILE-STATUS <> '00'
-               DISPLAY "Error opening file. Exiting program."
-               CLOSE ACCOUNT-FILE
-               STOP RUN
-           END-IF.
-
-           DISPLAY "Welcome to the Bank Transaction System".
-           PERFORM UNTIL TRANSACTION-TYPE = 'X'
-               DISPLAY "Enter your account number: "
-               ACCEPT ACCOUNT-NUMBER
-               IF ACCOUNT-NUMBER = 000000
-                   DISPLAY "Invalid account number. Please try again."
-               ELSE
-                   PERFORM CHECK-ACCOUNT
-               END-IF
-           END-PERFORM.
-
-       CHECK-ACCOUNT.
-           OPEN INPUT ACCOUNT-FILE
-           MOVE 'N' TO WS-ACCOUNT-FOUND
-           MOVE 'N' TO EOF
-           PERFORM UNTIL WS-ACCOUNT-FOUND = 'Y' OR EOF ='Y'
-               READ ACCOUNT-FILE INTO ACCOUNT-RECORD
-                   AT END
-                       MOVE 'Y' TO EOF
-                   NOT AT END
-                       IF ACCOUNT-NUMBER = ACCOUNT-NUMBER-FILE
-                           MOVE 'Y' TO WS-ACCOUNT-FOUND
-                           MOVE BALANCE-FILE TO BALANCE
-                       END-IF
-               END-READ
-           END-PERFORM
-           CLOSE ACCOUNT-FILE
-           IF WS-ACCOUNT-FOUND = 'N'
-               PERFORM CREATE-ACCOUNT
-           END-IF
-           PERFORM TRANSACTION-OPERATION.
-
-       CREATE-ACCOUNT.
-           OPEN EXTEND ACCOUNT-FILE
-           MOVE ACCOUNT-NUMBER TO ACCOUNT-NUMBER-FILE
-           MOVE 0 TO BALANCE-FILE
-           WRITE ACCOUNT-RECORD
-           CLOSE ACCOUNT-FILE.
-
-
-       TRANSACTION-OPERATION.
-           DISPLAY "Choose transaction type: ".
-           DISPLAY "D - Deposit, W - Withdrawal, B - Check Balance,"
-           "X - EXIT".
-           ACCEPT TRANSACTION-TYPE.
-           IF TRANSACTION-TYPE = 'D'
-               PERFORM DEPOSIT
-           ELSE IF TRANSACTION-TYPE = 'W'
-               PERFORM WITHDRAWAL
-           ELSE IF TRANSACTION-TYPE = 'B'
-               PERFORM CHECK-BALANCE
-           ELSE IF TRANSACTION-TYPE = 'X'
-               DISPLAY "Thank you for using the Bank Transaction System"
-               STOP RUN
-           ELSE
-               DISPLAY "Invalid transaction type. Please try again."
-           END-IF.
-
-       DEPOSIT.
-           DISPLAY "Enter deposit amount: ".
-           ACCEPT TRANSACTION-AMOUNT.
-           PERFORM CHECK-BALANCE.
-           ADD TRANSACTION-AMOUNT TO BALANCE GIVING BALANCE.
-           PERFORM UPDATE-BALANCE.
-           DISPLAY "Deposit successful.".
-           PERFORM CHECK-BALANCE.
-
-       WITHDRAWAL.
-           DISPLAY "Enter withdrawal amount: ".
-           ACCEPT TRANSACTION-AMOUNT.
-           PERFORM CHECK-BALANCE;
-           IF TRANSACTION-AMOUNT > BALANCE
-               DISPLAY "Insufficient funds. Transaction cancelled."
-           ELSE
-               SUBTRACT TRANSACTION-AMOUNT FROM BALANCE GIVING BALANCE.
-               DISPLAY "Withdrawal successful."
-           PERFORM UPDATE-BALANCE.
-           PERFORM CHECK-BALANCE.
-
-       CHECK-BALANCE.
-           OPEN INPUT ACCOUNT-FILE
-           MOVE 'N' TO WS-ACCOUNT-FOUND
-           PERFORM UNTIL WS-ACCOUNT-FOUND = 'Y' OR EOF = 'Y'
-           READ ACCOUNT-FILE INTO ACCOUNT-RECORD
-           AT END
-               MOVE 'Y' TO EOF
-           NOT AT END
-               IF ACCOUNT-NUMBER = ACCOUNT-NUMBER-FILE
-                   MOVE 'Y' TO WS-ACCOUNT-FOUND
-                   MOVE BALANCE-FILE TO BALANCE
-               END-IF
-           END-READ
-           END-PERFORM
-           CLOSE ACCOUNT-FILE
-           IF WS-ACCOUNT-FOUND = 'N'
-               DISPLAY "Account not found."
-           ELSE
-               DISPLAY "Your balance is: " BALANCE
-           END-IF.
-
-       UPDATE-BALANCE.
-           OPEN I-O ACCOUNT-FILE.
-           PERFORM UNTIL EOF = 'Y'
-               READ ACCOUNT-FILE INTO ACCOUNT-RECORD
-               AT END
-                   MOVE 'Y' TO EOF
-               NOT AT END
-                   IF ACCOUNT-NUMBER-FILE = ACCOUNT-NUMBER
-                       MOVE BALANCE TO BALANCE-FILE
-                       REWRITE ACCOUNT-RECORD
-                   MOVE 'Y' TO WS-ACCOUNT-FOUND
-                       EXIT PERFORM
-               END-IF
-               END-READ
-           END-PERFORM.
-           CLOSE ACCOUNT-FILE.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. BANK-TRANSACTION-SYSTEM.
+000120 AUTHOR. J-MILLER.
+000130 INSTALLATION. FIRST-COMMUNITY-DP-CENTER.
+000140 DATE-WRITTEN. 01/15/2019.
+000150 DATE-COMPILED. 01/15/2019.
+000160*****************************************************************
+000170*  BANK-TRANSACTION-SYSTEM
+000180*  Interactive teller program - accepts an account number and
+000190*  posts deposits, withdrawals and balance inquiries against
+000200*  ACCOUNT-FILE.
+000210*
+000220*  MODIFICATION HISTORY
+000230*  DATE        INIT  DESCRIPTION
+000240*  ----------  ----  -------------------------------------------
+000250*  2026-08-09  JKM   Added TRANSACTION-LOG audit trail - every
+000260*                    posted DEPOSIT and WITHDRAWAL now writes a
+000270*                    log record (account, type, amount, date,
+000280*                    time, resulting balance) before control
+000290*                    returns to the teller.
+000300*  2026-08-09  JKM   Reorganized ACCOUNT-FILE as an indexed file
+000310*                    keyed on ACCOUNT-NUMBER-FILE.  CHECK-ACCOUNT,
+000320*                    CHECK-BALANCE and UPDATE-BALANCE now do a
+000330*                    direct keyed READ instead of scanning the
+000340*                    file from the top on every transaction, and
+000350*                    the file is opened once for the session
+000360*                    instead of per paragraph.
+000370*  2026-08-09  JKM   Added the T (transfer) transaction type -
+000380*                    debits one account and credits another in a
+000390*                    single interaction.  3450-WRITE-LOG-ENTRY was
+000400*                    generalized to log by BT-LOG- fields so a
+000410*                    transfer's two legs can each be logged
+000420*                    against the correct account.
+000430*  2026-08-09  JKM   Added customer name and an account status
+000440*                    flag (active/closed/frozen) to ACCOUNT-
+000450*                    RECORD.  New accounts prompt for the
+000460*                    holder's name, and 2000-PROCESS-ACCOUNT now
+000470*                    turns away transactions on a closed or
+000480*                    frozen account instead of only testing
+000490*                    found/not-found.
+000495*  2026-08-09  JKM   Added a credit limit to ACCOUNT-RECORD.
+000496*                    3200-WITHDRAWAL and 3500-TRANSFER now allow
+000497*                    the balance to go negative down to the
+000498*                    account's limit instead of stopping at zero.
+000499*  2026-08-09  JKM   1000-INITIALIZE now retries the ACCOUNT-FILE
+000501*                    open (via 1100-OPEN-ACCOUNT-FILE) instead of
+000502*                    aborting when MYFILE-ALREADY-OPEN is set by
+000503*                    a concurrent session.
+000504*  2026-08-09  JKM   Added the R (reversal) transaction type -
+000505*                    looks up an earlier posting on this account
+000506*                    by reference number and applies the inverse
+000507*                    of its effect, logging the correction as a
+000508*                    type 'R' entry that carries the original
+000509*                    reference in BT-LOG-RELATED-REF.
+000511*  2026-08-09  JKM   Added account maintenance (3700/3710/3720)
+000512*                    so status and credit limit can actually be
+000513*                    changed after account creation; reference
+000514*                    numbers now come from the shared REF-COUNTER
+000515*                    file instead of a per-session count so two
+000516*                    concurrent sessions cannot hand out the same
+000517*                    one; 3500-TRANSFER now checks the target
+000518*                    account's status before crediting it; and
+000519*                    3600-REVERSAL now refuses to reverse a
+000520*                    posting a second time.
+000523*  2026-08-09  JKM   3455-GET-NEXT-REF-NO now sets RC-COUNTER-KEY
+000524*                    before every READ REF-COUNTER-FILE - the FD
+000525*                    record's VALUE clause is not honored at run
+000526*                    time, so the key must be set on each call,
+000527*                    not just when the counter file is created.
+000528*****************************************************************
+
+000529 ENVIRONMENT DIVISION.
+000531 INPUT-OUTPUT SECTION.
+000530 FILE-CONTROL.
+000540     SELECT ACCOUNT-FILE
+000550         ASSIGN TO "../ACCOUNT-FILE.dat"
+000560         ORGANIZATION IS INDEXED
+000570         ACCESS MODE IS DYNAMIC
+000580         RECORD KEY IS ACCOUNT-NUMBER-FILE
+000590         FILE STATUS  MYFILE-STATUS.
+
+000600     SELECT TRANSACTION-LOG-FILE
+000610         ASSIGN TO "../TRANSACTION-LOG.txt"
+000620         FILE STATUS  TL-FILE-STATUS.
+
+000625     SELECT REF-COUNTER-FILE
+000626         ASSIGN TO "../REF-COUNTER.dat"
+000627         ORGANIZATION IS INDEXED
+000628         ACCESS MODE IS DYNAMIC
+000629         RECORD KEY IS RC-COUNTER-KEY
+000631         FILE STATUS  RC-FILE-STATUS.
+
+000632 DATA DIVISION.
+000640 FILE SECTION.
+000650 FD ACCOUNT-FILE
+000660     RECORD CONTAINS 80 CHARACTERS
+000670     DATA RECORD IS ACCOUNT-RECORD.
+000680 COPY ACCTREC.
+
+000690 FD TRANSACTION-LOG-FILE
+000700     RECORDING MODE IS F
+000710     RECORD CONTAINS 80 CHARACTERS
+000720     DATA RECORD IS TRANSACTION-LOG-RECORD.
+000730 COPY TRANLOG.
+
+000735 FD REF-COUNTER-FILE
+000736     RECORD CONTAINS 80 CHARACTERS
+000737     DATA RECORD IS REF-COUNTER-RECORD.
+000738 COPY REFCTRREC.
+
+000740 WORKING-STORAGE SECTION.
+000750 01 ACCOUNT-NUMBER PIC 9(6).
+000760 01 BALANCE PIC S9(7)V99 VALUE 0.
+000770 01 TRANSACTION-TYPE PIC X(1).
+000780 01 TRANSACTION-AMOUNT PIC S9(7)V99 VALUE 0.
+000790 01 WS-ACCOUNT-FOUND PIC X VALUE 'N'.
+
+000800 01 MYFILE-STATUS   PIC X(2).
+000810     88 MYFILE-ALREADY-OPEN   VALUE '41'.
+
+000815 01 BT-OPEN-RETRY-COUNT    PIC 9(02) VALUE 0.
+000816 01 BT-MAX-OPEN-RETRIES    PIC 9(02) VALUE 5.
+000817 01 BT-RETRY-DELAY-SECS    PIC 9(02) VALUE 2.
+
+000820 01 TL-FILE-STATUS  PIC X(2).
+
+000830 01 BT-NEXT-REF-NO  PIC 9(08) VALUE 0.
+000840 01 BT-TRANSACTION-DATE PIC 9(08).
+000850 01 BT-TRANSACTION-TIME PIC 9(08).
+000860 01 BT-LOG-EOF          PIC X VALUE 'N'.
+
+000870 01 BT-LOG-ACCOUNT      PIC 9(6).
+000880 01 BT-LOG-TYPE         PIC X(1).
+000890 01 BT-LOG-AMOUNT       PIC S9(7)V99.
+000900 01 BT-LOG-BALANCE      PIC S9(7)V99.
+000910 01 BT-LOG-RELATED-REF  PIC 9(08) VALUE 0.
+000920 01 BT-LAST-REF-WRITTEN PIC 9(08) VALUE 0.
+
+000930 01 BT-TARGET-ACCOUNT   PIC 9(6).
+000940 01 BT-TARGET-BALANCE   PIC S9(7)V99 VALUE 0.
+000950 01 BT-TRANSFER-OUT-REF PIC 9(08) VALUE 0.
+
+000960 01 BT-CUSTOMER-NAME    PIC X(30).
+000970 01 BT-ACCOUNT-STATUS   PIC X(1) VALUE 'A'.
+000980     88 BT-ACCOUNT-ACTIVE     VALUE 'A'.
+000990     88 BT-ACCOUNT-CLOSED     VALUE 'C'.
+001000     88 BT-ACCOUNT-FROZEN     VALUE 'F'.
+001005 01 BT-CREDIT-LIMIT     PIC S9(7)V99 VALUE 0.
+
+001006 01 BT-REVERSAL-REF      PIC 9(08) VALUE 0.
+001007 01 BT-REV-FOUND         PIC X(1) VALUE 'N'.
+001010 01 BT-REV-ALREADY-DONE  PIC X(1) VALUE 'N'.
+001020 01 BT-REV-ORIG-TYPE     PIC X(1).
+001030     88 BT-REV-ORIG-IS-CREDIT  VALUE 'D'.
+001040     88 BT-REV-ORIG-IS-DEBIT   VALUE 'W'.
+001050 01 BT-REV-ORIG-AMOUNT   PIC S9(7)V99 VALUE 0.
+001060 01 BT-REV-DELTA         PIC S9(7)V99 VALUE 0.
+001070 01 BT-MAINT-OPTION      PIC X(1).
+001080 01 BT-NEW-STATUS        PIC X(1).
+001090 01 BT-NEW-CREDIT-LIMIT  PIC S9(7)V99 VALUE 0.
+001095 01 RC-FILE-STATUS       PIC X(2).
+001096     88 RC-ALREADY-OPEN      VALUE '41'.
+
+001010 PROCEDURE DIVISION.
+001020 0000-MAINLINE.
+001030     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+
+001040     DISPLAY "Welcome to the Bank Transaction System".
+001050     PERFORM UNTIL TRANSACTION-TYPE = 'X'
+001060         DISPLAY "Enter your account number: "
+001070         ACCEPT ACCOUNT-NUMBER
+001080         IF ACCOUNT-NUMBER = 000000
+001090             DISPLAY "Invalid account number. Please try again."
+001100         ELSE
+001110             PERFORM 2000-PROCESS-ACCOUNT
+001120                 THRU 2000-PROCESS-ACCOUNT-EXIT
+001130         END-IF
+001140     END-PERFORM.
+
+001150     PERFORM 9999-EXIT-PROGRAM THRU 9999-EXIT-PROGRAM-EXIT.
+
+001160 1000-INITIALIZE.
+001165     MOVE 0 TO BT-OPEN-RETRY-COUNT
+001166     PERFORM 1100-OPEN-ACCOUNT-FILE
+001167         THRU 1100-OPEN-ACCOUNT-FILE-EXIT
+001168         UNTIL MYFILE-STATUS = '00'
+001169             OR BT-OPEN-RETRY-COUNT > BT-MAX-OPEN-RETRIES
+001180     IF MYFILE-STATUS <> '00'
+001190         DISPLAY "Error opening file. Exiting program."
+001210         STOP RUN
+001220     END-IF.
+
+001400 1000-INITIALIZE-EXIT.
+001410     EXIT.
+
+001412*****************************************************************
+001414*  1100-OPEN-ACCOUNT-FILE attempts to open ACCOUNT-FILE for the
+001416*  session.  If another session has it open (status '41', tested
+001418*  by MYFILE-ALREADY-OPEN) the request is queued here rather than
+001420*  killing the session outright - the caller reperforms this
+001422*  paragraph, up to BT-MAX-OPEN-RETRIES times, waiting
+001424*  BT-RETRY-DELAY-SECS seconds between attempts.  Any other
+001425*  non-zero status (file not found, permission denied, etc.) is
+001426*  not a busy condition and is not worth retrying, so the retry
+001427*  count is forced past the limit to end the loop immediately and
+001428*  let 1000-INITIALIZE report the error and stop the session.
+001429*****************************************************************
+001430 1100-OPEN-ACCOUNT-FILE.
+001432     OPEN I-O ACCOUNT-FILE
+001434     IF MYFILE-STATUS <> '00'
+001436         IF MYFILE-ALREADY-OPEN
+001438             ADD 1 TO BT-OPEN-RETRY-COUNT
+001440             DISPLAY "ACCOUNT-FILE is in use, waiting to retry ("
+001441                 BT-OPEN-RETRY-COUNT "/"
+001442                 BT-MAX-OPEN-RETRIES ")..."
+001444             PERFORM 1150-OPEN-RETRY-DELAY
+001446                 THRU 1150-OPEN-RETRY-DELAY-EXIT
+001448         ELSE
+001450             MOVE BT-MAX-OPEN-RETRIES TO BT-OPEN-RETRY-COUNT
+001452             ADD 1 TO BT-OPEN-RETRY-COUNT
+001454         END-IF
+001456     END-IF.
+001458 1100-OPEN-ACCOUNT-FILE-EXIT.
+001460     EXIT.
+
+001450 1150-OPEN-RETRY-DELAY.
+001452     CALL "C$SLEEP" USING BT-RETRY-DELAY-SECS.
+001454 1150-OPEN-RETRY-DELAY-EXIT.
+001456     EXIT.
+
+001420 2000-PROCESS-ACCOUNT.
+001430     MOVE ACCOUNT-NUMBER TO ACCOUNT-NUMBER-FILE
+001440     MOVE 'N' TO WS-ACCOUNT-FOUND
+001450     READ ACCOUNT-FILE
+001460         INVALID KEY
+001470             MOVE 'N' TO WS-ACCOUNT-FOUND
+001480         NOT INVALID KEY
+001490             MOVE 'Y' TO WS-ACCOUNT-FOUND
+001500             MOVE BALANCE-FILE TO BALANCE
+001510             MOVE CUSTOMER-NAME-FILE TO BT-CUSTOMER-NAME
+001520             MOVE ACCOUNT-STATUS-FILE TO BT-ACCOUNT-STATUS
+001525             MOVE CREDIT-LIMIT-FILE TO BT-CREDIT-LIMIT
+001530     END-READ
+001540     IF WS-ACCOUNT-FOUND = 'N'
+001550         PERFORM 2100-CREATE-ACCOUNT THRU 2100-CREATE-ACCOUNT-EXIT
+001560     END-IF
+001570     IF BT-ACCOUNT-CLOSED OR BT-ACCOUNT-FROZEN
+001580         DISPLAY "This account is closed or frozen. "
+001590             "Transactions are not permitted - "
+001591             "account maintenance only."
+001592         PERFORM 3700-ACCOUNT-MAINTENANCE
+001593             THRU 3700-ACCOUNT-MAINTENANCE-EXIT
+001600     ELSE
+001610         DISPLAY "Customer: " BT-CUSTOMER-NAME
+001620         PERFORM 3000-TRANSACTION-OPERATION
+001630             THRU 3000-TRANSACTION-OPERATION-EXIT
+001640     END-IF.
+001650 2000-PROCESS-ACCOUNT-EXIT.
+001660     EXIT.
+
+001670 2100-CREATE-ACCOUNT.
+001680     DISPLAY "New account. Enter customer name: ".
+001690     ACCEPT BT-CUSTOMER-NAME.
+001695     DISPLAY "Enter initial credit limit (0 for none): ".
+001696     ACCEPT BT-NEW-CREDIT-LIMIT.
+001697     IF BT-NEW-CREDIT-LIMIT < 0
+001698         MOVE 0 TO BT-NEW-CREDIT-LIMIT
+001699     END-IF
+001700     MOVE ACCOUNT-NUMBER TO ACCOUNT-NUMBER-FILE
+001710     MOVE 0 TO BALANCE-FILE
+001720     MOVE BT-CUSTOMER-NAME TO CUSTOMER-NAME-FILE
+001730     MOVE 'A' TO ACCOUNT-STATUS-FILE
+001735     MOVE BT-NEW-CREDIT-LIMIT TO CREDIT-LIMIT-FILE
+001740     WRITE ACCOUNT-RECORD
+001750         INVALID KEY
+001760             DISPLAY "Unable to create account - duplicate key."
+001770     END-WRITE
+001780     MOVE 0 TO BALANCE
+001790     MOVE 'A' TO BT-ACCOUNT-STATUS
+001795     MOVE BT-NEW-CREDIT-LIMIT TO BT-CREDIT-LIMIT.
+001800 2100-CREATE-ACCOUNT-EXIT.
+001810     EXIT.
+
+001820 3000-TRANSACTION-OPERATION.
+001830     DISPLAY "Choose transaction type: ".
+001840     DISPLAY "D - Deposit, W - Withdrawal, B - Check Balance,"
+001850         " T - Transfer, R - Reverse, M - Maintenance, X - EXIT".
+001860     ACCEPT TRANSACTION-TYPE.
+001870     IF TRANSACTION-TYPE = 'D'
+001880         PERFORM 3100-DEPOSIT THRU 3100-DEPOSIT-EXIT
+001890     ELSE IF TRANSACTION-TYPE = 'W'
+001900         PERFORM 3200-WITHDRAWAL THRU 3200-WITHDRAWAL-EXIT
+001910     ELSE IF TRANSACTION-TYPE = 'B'
+001920         PERFORM 3300-CHECK-BALANCE THRU 3300-CHECK-BALANCE-EXIT
+001930     ELSE IF TRANSACTION-TYPE = 'T'
+001940         PERFORM 3500-TRANSFER THRU 3500-TRANSFER-EXIT
+001945     ELSE IF TRANSACTION-TYPE = 'R'
+001947         PERFORM 3600-REVERSAL THRU 3600-REVERSAL-EXIT
+001948     ELSE IF TRANSACTION-TYPE = 'M'
+001949         PERFORM 3700-ACCOUNT-MAINTENANCE
+001951             THRU 3700-ACCOUNT-MAINTENANCE-EXIT
+001952     ELSE IF TRANSACTION-TYPE = 'X'
+001960         DISPLAY "Thank you for using the Bank Transaction System"
+001970     ELSE
+001980         DISPLAY "Invalid transaction type. Please try again."
+001990     END-IF.
+002000 3000-TRANSACTION-OPERATION-EXIT.
+002010     EXIT.
+
+002020 3100-DEPOSIT.
+002030     DISPLAY "Enter deposit amount: ".
+002040     ACCEPT TRANSACTION-AMOUNT.
+002050     PERFORM 3300-CHECK-BALANCE THRU 3300-CHECK-BALANCE-EXIT.
+002060     ADD TRANSACTION-AMOUNT TO BALANCE GIVING BALANCE.
+002070     PERFORM 3400-UPDATE-BALANCE THRU 3400-UPDATE-BALANCE-EXIT.
+002080     MOVE ACCOUNT-NUMBER     TO BT-LOG-ACCOUNT
+002090     MOVE TRANSACTION-TYPE   TO BT-LOG-TYPE
+002100     MOVE TRANSACTION-AMOUNT TO BT-LOG-AMOUNT
+002110     MOVE BALANCE            TO BT-LOG-BALANCE
+002120     MOVE 0                  TO BT-LOG-RELATED-REF
+002130     PERFORM 3450-WRITE-LOG-ENTRY THRU 3450-WRITE-LOG-ENTRY-EXIT.
+002140     DISPLAY "Deposit successful.".
+002150     PERFORM 3300-CHECK-BALANCE THRU 3300-CHECK-BALANCE-EXIT.
+002160 3100-DEPOSIT-EXIT.
+002170     EXIT.
+
+002180 3200-WITHDRAWAL.
+002190     DISPLAY "Enter withdrawal amount: ".
+002200     ACCEPT TRANSACTION-AMOUNT.
+002210     PERFORM 3300-CHECK-BALANCE THRU 3300-CHECK-BALANCE-EXIT.
+002220     IF TRANSACTION-AMOUNT > BALANCE + BT-CREDIT-LIMIT
+002230         DISPLAY "Insufficient funds. Transaction cancelled."
+002240     ELSE
+002250         SUBTRACT TRANSACTION-AMOUNT FROM BALANCE GIVING BALANCE
+002260         PERFORM 3400-UPDATE-BALANCE THRU 3400-UPDATE-BALANCE-EXIT
+002270         MOVE ACCOUNT-NUMBER     TO BT-LOG-ACCOUNT
+002280         MOVE TRANSACTION-TYPE   TO BT-LOG-TYPE
+002290         MOVE TRANSACTION-AMOUNT TO BT-LOG-AMOUNT
+002300         MOVE BALANCE            TO BT-LOG-BALANCE
+002310         MOVE 0                  TO BT-LOG-RELATED-REF
+002320         PERFORM 3450-WRITE-LOG-ENTRY
+002330             THRU 3450-WRITE-LOG-ENTRY-EXIT
+002340         DISPLAY "Withdrawal successful."
+002350         PERFORM 3300-CHECK-BALANCE THRU 3300-CHECK-BALANCE-EXIT
+002360     END-IF.
+002370 3200-WITHDRAWAL-EXIT.
+002380     EXIT.
+
+002390 3300-CHECK-BALANCE.
+002400     MOVE ACCOUNT-NUMBER TO ACCOUNT-NUMBER-FILE
+002410     MOVE 'N' TO WS-ACCOUNT-FOUND
+002420     READ ACCOUNT-FILE
+002430         INVALID KEY
+002440             MOVE 'N' TO WS-ACCOUNT-FOUND
+002450         NOT INVALID KEY
+002460             MOVE 'Y' TO WS-ACCOUNT-FOUND
+002470             MOVE BALANCE-FILE TO BALANCE
+002480             MOVE CUSTOMER-NAME-FILE TO BT-CUSTOMER-NAME
+002490             MOVE ACCOUNT-STATUS-FILE TO BT-ACCOUNT-STATUS
+002495             MOVE CREDIT-LIMIT-FILE TO BT-CREDIT-LIMIT
+002500     END-READ
+002510     IF WS-ACCOUNT-FOUND = 'N'
+002520         DISPLAY "Account not found."
+002530     ELSE
+002540         DISPLAY "Account holder: " BT-CUSTOMER-NAME
+002550         DISPLAY "Your balance is: " BALANCE
+002560     END-IF.
+002570 3300-CHECK-BALANCE-EXIT.
+002580     EXIT.
+
+002590 3400-UPDATE-BALANCE.
+002600     MOVE ACCOUNT-NUMBER TO ACCOUNT-NUMBER-FILE
+002610     READ ACCOUNT-FILE
+002620         INVALID KEY
+002630             DISPLAY "Account not found - update failed."
+002640         NOT INVALID KEY
+002650             MOVE BALANCE TO BALANCE-FILE
+002660             REWRITE ACCOUNT-RECORD
+002670     END-READ.
+002680 3400-UPDATE-BALANCE-EXIT.
+002690     EXIT.
+
+002700*****************************************************************
+002710*  3450-WRITE-LOG-ENTRY appends one record to TRANSACTION-LOG-
+002720*  FILE.  The caller loads BT-LOG-ACCOUNT, BT-LOG-TYPE,
+002730*  BT-LOG-AMOUNT, BT-LOG-BALANCE and BT-LOG-RELATED-REF before
+002740*  performing this paragraph, so a multi-leg posting such as a
+002750*  transfer can log each leg against its own account.  The
+002760*  reference number assigned is handed back in BT-LAST-REF-
+002770*  WRITTEN for a caller that needs to cross-reference two legs.
+002780*****************************************************************
+002790 3450-WRITE-LOG-ENTRY.
+002800     ACCEPT BT-TRANSACTION-DATE FROM DATE YYYYMMDD.
+002810     ACCEPT BT-TRANSACTION-TIME FROM TIME.
+002815     PERFORM 3455-GET-NEXT-REF-NO THRU 3455-GET-NEXT-REF-NO-EXIT.
+002830     OPEN EXTEND TRANSACTION-LOG-FILE.
+002840     MOVE BT-LOG-ACCOUNT      TO TL-ACCOUNT-NUMBER.
+002850     MOVE BT-LOG-TYPE         TO TL-TRANSACTION-TYPE.
+002860     MOVE BT-LOG-AMOUNT       TO TL-TRANSACTION-AMOUNT.
+002870     MOVE BT-LOG-BALANCE      TO TL-RESULTING-BALANCE.
+002880     MOVE BT-TRANSACTION-DATE TO TL-TRANSACTION-DATE.
+002890     MOVE BT-TRANSACTION-TIME TO TL-TRANSACTION-TIME.
+002900     MOVE BT-NEXT-REF-NO      TO TL-REFERENCE-NUMBER.
+002910     MOVE BT-LOG-RELATED-REF  TO TL-RELATED-REFERENCE.
+002920     WRITE TRANSACTION-LOG-RECORD.
+002930     CLOSE TRANSACTION-LOG-FILE.
+002940     MOVE BT-NEXT-REF-NO      TO BT-LAST-REF-WRITTEN.
+002950 3450-WRITE-LOG-ENTRY-EXIT.
+002960     EXIT.
+
+002961*****************************************************************
+002962*  3455-GET-NEXT-REF-NO hands out the next TRANSACTION-LOG
+002963*  reference number from REF-COUNTER, a single-record file
+002964*  shared by every teller session and batch job that logs a
+002965*  posting.  The record is opened I-O, incremented, rewritten
+002966*  and closed on every call so no two processes running at the
+002967*  same time can hand out the same number - a per-session
+002968*  in-memory counter cannot guarantee that once more than one
+002969*  session can hold ACCOUNT-FILE open at a time.
+002970*****************************************************************
+002971 3455-GET-NEXT-REF-NO.
+002972     MOVE 0 TO BT-OPEN-RETRY-COUNT
+002973     PERFORM 3456-OPEN-REF-COUNTER
+002974         THRU 3456-OPEN-REF-COUNTER-EXIT
+002975         UNTIL RC-FILE-STATUS = '00'
+002976             OR BT-OPEN-RETRY-COUNT > BT-MAX-OPEN-RETRIES
+002977     IF RC-FILE-STATUS <> '00'
+002978         DISPLAY "Unable to allocate a log reference number - "
+002979             "reference counter unavailable."
+002980         MOVE 0 TO BT-NEXT-REF-NO
+002981     ELSE
+002982         MOVE '1' TO RC-COUNTER-KEY
+002983         READ REF-COUNTER-FILE
+002984             INVALID KEY
+002985                 MOVE 0 TO RC-NEXT-REF-NO
+002986         END-READ
+002987         ADD 1 TO RC-NEXT-REF-NO
+002988         MOVE RC-NEXT-REF-NO TO BT-NEXT-REF-NO
+002989         REWRITE REF-COUNTER-RECORD
+002990         CLOSE REF-COUNTER-FILE
+002991     END-IF.
+002992 3455-GET-NEXT-REF-NO-EXIT.
+002992     EXIT.
+
+002993*****************************************************************
+002994*  3456-OPEN-REF-COUNTER opens REF-COUNTER-FILE I-O, creating it
+002995*  with a single zero-valued record on the very first posting
+002996*  ever logged (status '35' - file does not exist yet), and
+002997*  retrying like 1100-OPEN-ACCOUNT-FILE when another process has
+002998*  the counter open at the same instant (status '41').
+002999*****************************************************************
+003000 3456-OPEN-REF-COUNTER.
+003001     OPEN I-O REF-COUNTER-FILE
+003002     IF RC-FILE-STATUS = '35'
+003003         OPEN OUTPUT REF-COUNTER-FILE
+003004         MOVE '1' TO RC-COUNTER-KEY
+003005         MOVE 0   TO RC-NEXT-REF-NO
+003006         WRITE REF-COUNTER-RECORD
+003007         CLOSE REF-COUNTER-FILE
+003008         OPEN I-O REF-COUNTER-FILE
+003009     END-IF
+003010     IF RC-ALREADY-OPEN
+003011         ADD 1 TO BT-OPEN-RETRY-COUNT
+003012         PERFORM 1150-OPEN-RETRY-DELAY
+003013             THRU 1150-OPEN-RETRY-DELAY-EXIT
+003014     END-IF.
+003015 3456-OPEN-REF-COUNTER-EXIT.
+003016     EXIT.
+
+002970*****************************************************************
+002980*  3500-TRANSFER debits the currently selected account
+002990*  (ACCOUNT-NUMBER/BALANCE) and credits BT-TARGET-ACCOUNT, using
+003000*  the same insufficient-funds test as 3200-WITHDRAWAL against
+003010*  the source account.  Each leg is written to TRANSACTION-LOG-
+003020*  FILE as its own record so the two accounts each show the
+003030*  transfer in their own history; the credit leg carries the
+003040*  debit leg's reference number in TL-RELATED-REFERENCE.
+003050*****************************************************************
+003060 3500-TRANSFER.
+003070     DISPLAY "Enter target account number: ".
+003080     ACCEPT BT-TARGET-ACCOUNT.
+003090     DISPLAY "Enter transfer amount: ".
+003100     ACCEPT TRANSACTION-AMOUNT.
+003105     IF BT-TARGET-ACCOUNT = ACCOUNT-NUMBER
+003106         DISPLAY "Cannot transfer to the same account."
+003107     ELSE
+003110         PERFORM 3300-CHECK-BALANCE THRU 3300-CHECK-BALANCE-EXIT
+003120         IF TRANSACTION-AMOUNT > BALANCE + BT-CREDIT-LIMIT
+003130             DISPLAY "Insufficient funds. Transaction cancelled."
+003140         ELSE
+003150             MOVE BT-TARGET-ACCOUNT TO ACCOUNT-NUMBER-FILE
+003160             READ ACCOUNT-FILE
+003170                 INVALID KEY
+003180                     DISPLAY "Target account not found. "
+003190                         "Transaction cancelled."
+003200                 NOT INVALID KEY
+003201                   IF ACCOUNT-STATUS-FILE <> 'A'
+003202                     DISPLAY "Target account is closed or "
+003203                         "frozen. Transaction cancelled."
+003204                   ELSE
+003210                     MOVE BALANCE-FILE TO BT-TARGET-BALANCE
+003220                     ADD TRANSACTION-AMOUNT TO BT-TARGET-BALANCE
+003230                     MOVE BT-TARGET-BALANCE TO BALANCE-FILE
+003240                     REWRITE ACCOUNT-RECORD
+003250                     SUBTRACT TRANSACTION-AMOUNT FROM BALANCE
+003260                         GIVING BALANCE
+003270                     MOVE ACCOUNT-NUMBER TO ACCOUNT-NUMBER-FILE
+003280                     READ ACCOUNT-FILE
+003290                         INVALID KEY
+003300                             DISPLAY "Source account not found "
+003310                                 "on rewrite - transfer not "
+003311                                 "completed."
+003320                         NOT INVALID KEY
+003330                             MOVE BALANCE TO BALANCE-FILE
+003340                             REWRITE ACCOUNT-RECORD
+003350                             MOVE ACCOUNT-NUMBER TO BT-LOG-ACCOUNT
+003360                             MOVE 'T'            TO BT-LOG-TYPE
+003370                             MOVE TRANSACTION-AMOUNT
+003371                                 TO BT-LOG-AMOUNT
+003380                             MOVE BALANCE        TO BT-LOG-BALANCE
+003390                             MOVE 0        TO BT-LOG-RELATED-REF
+003400                             PERFORM 3450-WRITE-LOG-ENTRY
+003410                                 THRU 3450-WRITE-LOG-ENTRY-EXIT
+003420                             MOVE BT-LAST-REF-WRITTEN
+003421                                 TO BT-TRANSFER-OUT-REF
+003430                             MOVE BT-TARGET-ACCOUNT
+003431                                 TO BT-LOG-ACCOUNT
+003440                             MOVE 'C'            TO BT-LOG-TYPE
+003450                             MOVE TRANSACTION-AMOUNT
+003451                                 TO BT-LOG-AMOUNT
+003460                             MOVE BT-TARGET-BALANCE
+003461                                 TO BT-LOG-BALANCE
+003470                             MOVE BT-TRANSFER-OUT-REF
+003471                                 TO BT-LOG-RELATED-REF
+003480                             PERFORM 3450-WRITE-LOG-ENTRY
+003490                                 THRU 3450-WRITE-LOG-ENTRY-EXIT
+003500                             DISPLAY "Transfer successful."
+003510                             PERFORM 3300-CHECK-BALANCE
+003520                                 THRU 3300-CHECK-BALANCE-EXIT
+003530                     END-READ
+003535                   END-IF
+003540             END-READ
+003550         END-IF
+003551     END-IF.
+003560 3500-TRANSFER-EXIT.
+003570     EXIT.
+003571*****************************************************************
+003572*  3600-REVERSAL looks up an earlier posting on this account by
+003573*  reference number and applies the opposite of its effect,
+003574*  logging the correction as a type 'R' entry that carries the
+003575*  original reference in BT-LOG-RELATED-REF.  The overdraft-
+003576*  limit test in 3200-WITHDRAWAL/3500-TRANSFER is deliberately
+003577*  not repeated here - a reversal corrects a misposted entry,
+003578*  it is not a new discretionary transaction.  Reversal is
+003579*  restricted to a misposted DEPOSIT or WITHDRAWAL; a TRANSFER
+003580*  leg cannot be reversed here since it would move money on
+003581*  only one side of the pair and leave the two accounts out of
+003582*  balance with each other.
+003583*****************************************************************
+003584 3600-REVERSAL.
+003585     DISPLAY "Enter reference number to reverse: ".
+003586     ACCEPT BT-REVERSAL-REF.
+003587     PERFORM 3650-FIND-REVERSAL-POSTING
+003588         THRU 3650-FIND-REVERSAL-POSTING-EXIT.
+003589     IF BT-REV-FOUND = 'N'
+003590         DISPLAY "Reference not found for this account. "
+003591             "Reversal cancelled."
+003592     ELSE IF BT-REV-ORIG-TYPE <> 'D' AND BT-REV-ORIG-TYPE <> 'W'
+003593         DISPLAY "Only a deposit or withdrawal may be reversed. "
+003594             "Reversal cancelled."
+003595     ELSE IF BT-REV-ALREADY-DONE = 'Y'
+003596         DISPLAY "This posting has already been reversed. "
+003597             "Reversal cancelled."
+003598     ELSE
+003599         IF BT-REV-ORIG-IS-CREDIT
+003600             COMPUTE BT-REV-DELTA = 0 - BT-REV-ORIG-AMOUNT
+003601         ELSE
+003602             MOVE BT-REV-ORIG-AMOUNT TO BT-REV-DELTA
+003603         END-IF
+003604         ADD BT-REV-DELTA TO BALANCE
+003605         PERFORM 3400-UPDATE-BALANCE THRU 3400-UPDATE-BALANCE-EXIT
+003606         MOVE ACCOUNT-NUMBER      TO BT-LOG-ACCOUNT
+003607         MOVE 'R'                 TO BT-LOG-TYPE
+003608         MOVE BT-REV-DELTA        TO BT-LOG-AMOUNT
+003609         MOVE BALANCE             TO BT-LOG-BALANCE
+003610         MOVE BT-REVERSAL-REF     TO BT-LOG-RELATED-REF
+003611         PERFORM 3450-WRITE-LOG-ENTRY
+003612             THRU 3450-WRITE-LOG-ENTRY-EXIT
+003613         DISPLAY "Reversal successful."
+003614         PERFORM 3300-CHECK-BALANCE THRU 3300-CHECK-BALANCE-EXIT
+003615     END-IF.
+003616 3600-REVERSAL-EXIT.
+003617     EXIT.
+
+003615*****************************************************************
+003616*  3650-FIND-REVERSAL-POSTING scans TRANSACTION-LOG-FILE once
+003617*  for the original posting being reversed (matched by reference
+003618*  number and account) and for any 'R' entry already on file
+003619*  whose TL-RELATED-REFERENCE points back at that same
+003620*  reference, so 3600-REVERSAL can refuse a second correction of
+003621*  a posting that has already been reversed.
+003622*****************************************************************
+003623 3650-FIND-REVERSAL-POSTING.
+003624     MOVE 'N' TO BT-REV-FOUND
+003625     MOVE 'N' TO BT-REV-ALREADY-DONE
+003626     MOVE 'N' TO BT-LOG-EOF
+003627     OPEN INPUT TRANSACTION-LOG-FILE
+003628     IF TL-FILE-STATUS = '00'
+003629         PERFORM 3660-SCAN-ONE-POSTING
+003630             THRU 3660-SCAN-ONE-POSTING-EXIT
+003631             UNTIL BT-LOG-EOF = 'Y'
+003632         CLOSE TRANSACTION-LOG-FILE
+003633     END-IF.
+003634 3650-FIND-REVERSAL-POSTING-EXIT.
+003635     EXIT.
+
+003636 3660-SCAN-ONE-POSTING.
+003637     READ TRANSACTION-LOG-FILE
+003638         AT END
+003639             MOVE 'Y' TO BT-LOG-EOF
+003640         NOT AT END
+003641             IF TL-REFERENCE-NUMBER = BT-REVERSAL-REF
+003642                 AND TL-ACCOUNT-NUMBER = ACCOUNT-NUMBER
+003643                 MOVE 'Y' TO BT-REV-FOUND
+003644                 MOVE TL-TRANSACTION-TYPE   TO BT-REV-ORIG-TYPE
+003645                 MOVE TL-TRANSACTION-AMOUNT TO BT-REV-ORIG-AMOUNT
+003646             END-IF
+003647             IF TL-TRANSACTION-TYPE = 'R'
+003648                 AND TL-RELATED-REFERENCE = BT-REVERSAL-REF
+003649                 AND TL-ACCOUNT-NUMBER = ACCOUNT-NUMBER
+003650                 MOVE 'Y' TO BT-REV-ALREADY-DONE
+003651             END-IF
+003652     END-READ.
+003653 3660-SCAN-ONE-POSTING-EXIT.
+003654     EXIT.
+
+003655*****************************************************************
+003656*  3700-ACCOUNT-MAINTENANCE lets a teller change an account's
+003657*  status or credit limit outside the normal deposit/withdrawal/
+003658*  transfer/reversal menu.  It is the only path offered once an
+003659*  account is closed or frozen, since 2000-PROCESS-ACCOUNT blocks
+003660*  3000-TRANSACTION-OPERATION entirely for such an account - this
+003661*  is the reactivation escape hatch.  It is also reachable from
+003662*  the ordinary transaction menu for an active account so a
+003663*  credit limit can be raised or an account closed/frozen without
+003664*  first blocking it through some other transaction.
+003665*****************************************************************
+003666 3700-ACCOUNT-MAINTENANCE.
+003667     DISPLAY "Account maintenance - S: Set status, "
+003668         "L: Set credit limit, X: Exit".
+003669     ACCEPT BT-MAINT-OPTION.
+003670     IF BT-MAINT-OPTION = 'S'
+003671         PERFORM 3710-SET-ACCOUNT-STATUS
+003672             THRU 3710-SET-ACCOUNT-STATUS-EXIT
+003673     ELSE IF BT-MAINT-OPTION = 'L'
+003674         PERFORM 3720-SET-CREDIT-LIMIT
+003675             THRU 3720-SET-CREDIT-LIMIT-EXIT
+003676     ELSE IF BT-MAINT-OPTION = 'X'
+003677         CONTINUE
+003678     ELSE
+003679         DISPLAY "Invalid maintenance option."
+003680     END-IF.
+003681 3700-ACCOUNT-MAINTENANCE-EXIT.
+003682     EXIT.
+
+003683 3710-SET-ACCOUNT-STATUS.
+003684     DISPLAY "Enter new status (A-Active, C-Closed, F-Frozen): ".
+003685     ACCEPT BT-NEW-STATUS.
+003686     IF BT-NEW-STATUS = 'A' OR BT-NEW-STATUS = 'C'
+003687         OR BT-NEW-STATUS = 'F'
+003688         MOVE ACCOUNT-NUMBER TO ACCOUNT-NUMBER-FILE
+003689         READ ACCOUNT-FILE
+003690             INVALID KEY
+003691                 DISPLAY "Account not found."
+003692             NOT INVALID KEY
+003693                 MOVE BT-NEW-STATUS TO ACCOUNT-STATUS-FILE
+003694                 REWRITE ACCOUNT-RECORD
+003695                 MOVE BT-NEW-STATUS TO BT-ACCOUNT-STATUS
+003696                 DISPLAY "Account status updated."
+003697         END-READ
+003698     ELSE
+003699         DISPLAY "Invalid status code. Must be A, C or F."
+003700     END-IF.
+003701 3710-SET-ACCOUNT-STATUS-EXIT.
+003702     EXIT.
+
+003703 3720-SET-CREDIT-LIMIT.
+003704     DISPLAY "Enter new credit limit: ".
+003705     ACCEPT BT-NEW-CREDIT-LIMIT.
+003706     IF BT-NEW-CREDIT-LIMIT < 0
+003707         DISPLAY "Credit limit cannot be negative."
+003708     ELSE
+003709         MOVE ACCOUNT-NUMBER TO ACCOUNT-NUMBER-FILE
+003710         READ ACCOUNT-FILE
+003711             INVALID KEY
+003712                 DISPLAY "Account not found."
+003713             NOT INVALID KEY
+003714                 MOVE BT-NEW-CREDIT-LIMIT TO CREDIT-LIMIT-FILE
+003715                 REWRITE ACCOUNT-RECORD
+003716                 MOVE BT-NEW-CREDIT-LIMIT TO BT-CREDIT-LIMIT
+003717                 DISPLAY "Credit limit updated."
+003718         END-READ
+003719     END-IF.
+003720 3720-SET-CREDIT-LIMIT-EXIT.
+003721     EXIT.
+
+003722 9999-EXIT-PROGRAM.
+003723     CLOSE ACCOUNT-FILE.
+003724     STOP RUN.
+003725 9999-EXIT-PROGRAM-EXIT.
+003726     EXIT.
