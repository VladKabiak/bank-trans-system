@@ -0,0 +1,232 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. BANK-RECONCILE.
+000120 AUTHOR. J-MILLER.
+000130 INSTALLATION. FIRST-COMMUNITY-DP-CENTER.
+000140 DATE-WRITTEN. 08/09/2026.
+000150 DATE-COMPILED. 08/09/2026.
+000160*****************************************************************
+000170*  BANK-RECONCILE
+000180*  Daily control-total report.  Sums BALANCE-FILE and counts the
+000190*  records on ACCOUNT-FILE, sums the day's postings off
+000200*  TRANSACTION-LOG-FILE, and checks the two against the closing
+000210*  total CONTROL-TOTALS carried forward from the previous run:
+000220*
+000230*      today's expected balance = prior closing balance
+000240*                                  + today's net postings
+000250*
+000260*  A variance between the expected and actual balance is reported
+000270*  as an out-of-balance condition.  CONTROL-TOTALS is then
+000280*  rewritten with today's totals so tomorrow's run has a base to
+000290*  reconcile against.
+000300*
+000310*  MODIFICATION HISTORY
+000320*  DATE        INIT  DESCRIPTION
+000330*  ----------  ----  -------------------------------------------
+000340*  2026-08-09  JKM   Original version.
+000350*****************************************************************
+000360
+000370 ENVIRONMENT DIVISION.
+000380 INPUT-OUTPUT SECTION.
+000390 FILE-CONTROL.
+000400     SELECT ACCOUNT-FILE
+000410         ASSIGN TO "../ACCOUNT-FILE.dat"
+000420         ORGANIZATION IS INDEXED
+000430         ACCESS MODE IS SEQUENTIAL
+000440         RECORD KEY IS ACCOUNT-NUMBER-FILE
+000450         FILE STATUS  MYFILE-STATUS.
+000460
+000470     SELECT TRANSACTION-LOG-FILE
+000480         ASSIGN TO "../TRANSACTION-LOG.txt"
+000490         FILE STATUS  TL-FILE-STATUS.
+000500
+000510     SELECT CONTROL-TOTALS-FILE
+000520         ASSIGN TO "../CONTROL-TOTALS.dat"
+000530         FILE STATUS  CT-FILE-STATUS.
+000540
+000550 DATA DIVISION.
+000560 FILE SECTION.
+000570 FD ACCOUNT-FILE
+000580     RECORD CONTAINS 80 CHARACTERS
+000590     DATA RECORD IS ACCOUNT-RECORD.
+000600 COPY ACCTREC.
+000610
+000620 FD TRANSACTION-LOG-FILE
+000630     RECORDING MODE IS F
+000640     RECORD CONTAINS 80 CHARACTERS
+000650     DATA RECORD IS TRANSACTION-LOG-RECORD.
+000660 COPY TRANLOG.
+000670
+000680 FD CONTROL-TOTALS-FILE
+000690     RECORDING MODE IS F
+000700     RECORD CONTAINS 80 CHARACTERS
+000710     DATA RECORD IS CONTROL-TOTALS-RECORD.
+000720 COPY CONTROLREC.
+000730
+000740 WORKING-STORAGE SECTION.
+000750 01  MYFILE-STATUS           PIC X(2).
+000760 01  TL-FILE-STATUS          PIC X(2).
+000770 01  CT-FILE-STATUS          PIC X(2).
+000780
+000790 01  BT-EOF                  PIC X VALUE 'N'.
+000800 01  BT-LOG-EOF              PIC X VALUE 'N'.
+000810 01  BT-RUN-DATE             PIC 9(08) VALUE 0.
+000820
+000830 01  BT-PRIOR-CLOSING-BAL    PIC S9(9)V99 VALUE 0.
+000840 01  BT-PRIOR-ACCOUNT-COUNT  PIC 9(06) VALUE 0.
+000850 01  BT-HAVE-PRIOR-TOTALS    PIC X VALUE 'N'.
+000860
+000870 01  BT-CURRENT-BALANCE      PIC S9(9)V99 VALUE 0.
+000880 01  BT-CURRENT-ACCT-COUNT   PIC 9(06) VALUE 0.
+000890
+000900 01  BT-NET-POSTINGS         PIC S9(9)V99 VALUE 0.
+000910 01  BT-EXPECTED-BALANCE     PIC S9(9)V99 VALUE 0.
+000920 01  BT-VARIANCE             PIC S9(9)V99 VALUE 0.
+000930
+000940 PROCEDURE DIVISION.
+000950 0000-MAINLINE.
+000960     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+000970     PERFORM 2000-SUM-ACCOUNT-FILE
+000980         THRU 2000-SUM-ACCOUNT-FILE-EXIT.
+000990     PERFORM 3000-SUM-TODAYS-POSTINGS
+001000         THRU 3000-SUM-TODAYS-POSTINGS-EXIT.
+001010     PERFORM 4000-PRINT-REPORT THRU 4000-PRINT-REPORT-EXIT.
+001020     PERFORM 5000-SAVE-CONTROL-TOTALS
+001030         THRU 5000-SAVE-CONTROL-TOTALS-EXIT.
+001040     PERFORM 9999-EXIT-PROGRAM THRU 9999-EXIT-PROGRAM-EXIT.
+001050
+001060 1000-INITIALIZE.
+001070     ACCEPT BT-RUN-DATE FROM DATE YYYYMMDD.
+001080
+001090     MOVE 'N' TO BT-HAVE-PRIOR-TOTALS
+001100     OPEN INPUT CONTROL-TOTALS-FILE
+001110     IF CT-FILE-STATUS = '00'
+001120         READ CONTROL-TOTALS-FILE
+001130             AT END
+001140                 CONTINUE
+001150             NOT AT END
+001160                 MOVE 'Y' TO BT-HAVE-PRIOR-TOTALS
+001170                 MOVE CT-CLOSING-BALANCE TO BT-PRIOR-CLOSING-BAL
+001180                 MOVE CT-ACCOUNT-COUNT   TO BT-PRIOR-ACCOUNT-COUNT
+001190         END-READ
+001200         CLOSE CONTROL-TOTALS-FILE
+001210     END-IF.
+001220 1000-INITIALIZE-EXIT.
+001230     EXIT.
+001240
+001250*****************************************************************
+001260*  2000-SUM-ACCOUNT-FILE walks ACCOUNT-FILE in key sequence and
+001270*  accumulates today's actual balance total and account count.
+001280*****************************************************************
+001290 2000-SUM-ACCOUNT-FILE.
+001300     OPEN INPUT ACCOUNT-FILE.
+001302     IF MYFILE-STATUS <> '00'
+001304         DISPLAY "BANK-RECONCILE: unable to open ACCOUNT-FILE, "
+001306             "status" MYFILE-STATUS
+001308         STOP RUN
+001310     END-IF.
+001312     MOVE 'N' TO BT-EOF
+001320     PERFORM 2100-SUM-ONE-ACCOUNT THRU 2100-SUM-ONE-ACCOUNT-EXIT
+001330         UNTIL BT-EOF = 'Y'.
+001340     CLOSE ACCOUNT-FILE.
+001350 2000-SUM-ACCOUNT-FILE-EXIT.
+001360     EXIT.
+001370
+001380 2100-SUM-ONE-ACCOUNT.
+001390     READ ACCOUNT-FILE NEXT RECORD
+001400         AT END
+001410             MOVE 'Y' TO BT-EOF
+001420         NOT AT END
+001430             ADD BALANCE-FILE TO BT-CURRENT-BALANCE
+001440             ADD 1 TO BT-CURRENT-ACCT-COUNT
+001450     END-READ.
+001460 2100-SUM-ONE-ACCOUNT-EXIT.
+001470     EXIT.
+001480
+001490*****************************************************************
+001500*  3000-SUM-TODAYS-POSTINGS scans TRANSACTION-LOG-FILE for
+001510*  entries dated today and nets their signed amount.  Deposits,
+001520*  transfer-in legs and interest add to the total; withdrawals,
+001530*  transfer-out legs and reversals subtract from it - a reversal
+001540*  is logged with the sign of the correction it applies, so it
+001550*  nets out the posting it corrects.
+001560*****************************************************************
+001570 3000-SUM-TODAYS-POSTINGS.
+001580     MOVE 'N' TO BT-LOG-EOF
+001590     OPEN INPUT TRANSACTION-LOG-FILE
+001600     IF TL-FILE-STATUS = '00'
+001610         PERFORM 3100-SUM-ONE-POSTING
+001620             THRU 3100-SUM-ONE-POSTING-EXIT
+001630             UNTIL BT-LOG-EOF = 'Y'
+001640         CLOSE TRANSACTION-LOG-FILE
+001650     END-IF.
+001660 3000-SUM-TODAYS-POSTINGS-EXIT.
+001670     EXIT.
+001680
+001690 3100-SUM-ONE-POSTING.
+001700     READ TRANSACTION-LOG-FILE
+001710         AT END
+001720             MOVE 'Y' TO BT-LOG-EOF
+001730         NOT AT END
+001740             IF TL-TRANSACTION-DATE = BT-RUN-DATE
+001750                 PERFORM 3150-APPLY-POSTING
+001760                     THRU 3150-APPLY-POSTING-EXIT
+001770             END-IF
+001780     END-READ.
+001790 3100-SUM-ONE-POSTING-EXIT.
+001800     EXIT.
+001810
+001820 3150-APPLY-POSTING.
+001830     IF TL-TYPE-DEPOSIT OR TL-TYPE-TRANSFER-IN OR TL-TYPE-INTEREST
+001840         ADD TL-TRANSACTION-AMOUNT TO BT-NET-POSTINGS
+001850     ELSE IF TL-TYPE-WITHDRAWAL OR TL-TYPE-TRANSFER-OUT
+001860         SUBTRACT TL-TRANSACTION-AMOUNT FROM BT-NET-POSTINGS
+001870     ELSE IF TL-TYPE-REVERSAL
+001880         ADD TL-TRANSACTION-AMOUNT TO BT-NET-POSTINGS
+001890     END-IF.
+001900 3150-APPLY-POSTING-EXIT.
+001910     EXIT.
+001920
+001930 4000-PRINT-REPORT.
+001940     COMPUTE BT-EXPECTED-BALANCE =
+001950         BT-PRIOR-CLOSING-BAL + BT-NET-POSTINGS.
+001960     COMPUTE BT-VARIANCE =
+001970         BT-CURRENT-BALANCE - BT-EXPECTED-BALANCE.
+001980
+001990     DISPLAY "==============================================".
+002000     DISPLAY "BANK-RECONCILE - Daily Control Total Report".
+002010     DISPLAY "Run date               : " BT-RUN-DATE.
+002020     DISPLAY "==============================================".
+002030     IF BT-HAVE-PRIOR-TOTALS = 'N'
+002040         DISPLAY "No prior control totals on file - "
+002050             "treating as first run."
+002060     END-IF.
+002070     DISPLAY "Prior closing balance  : " BT-PRIOR-CLOSING-BAL.
+002080     DISPLAY "Prior account count    : " BT-PRIOR-ACCOUNT-COUNT.
+002090     DISPLAY "Net postings today     : " BT-NET-POSTINGS.
+002100     DISPLAY "Expected closing balance: " BT-EXPECTED-BALANCE.
+002110     DISPLAY "Actual closing balance : " BT-CURRENT-BALANCE.
+002120     DISPLAY "Actual account count   : " BT-CURRENT-ACCT-COUNT.
+002130     DISPLAY "Variance               : " BT-VARIANCE.
+002140     IF BT-VARIANCE = 0
+002150         DISPLAY "STATUS: IN BALANCE."
+002160     ELSE
+002170         DISPLAY "STATUS: *** OUT OF BALANCE ***."
+002180     END-IF.
+002190     DISPLAY "==============================================".
+002200 4000-PRINT-REPORT-EXIT.
+002210     EXIT.
+002220
+002230 5000-SAVE-CONTROL-TOTALS.
+002240     MOVE BT-RUN-DATE           TO CT-RUN-DATE
+002250     MOVE BT-CURRENT-BALANCE    TO CT-CLOSING-BALANCE
+002260     MOVE BT-CURRENT-ACCT-COUNT TO CT-ACCOUNT-COUNT
+002270     OPEN OUTPUT CONTROL-TOTALS-FILE
+002280     WRITE CONTROL-TOTALS-RECORD.
+002290     CLOSE CONTROL-TOTALS-FILE.
+002300 5000-SAVE-CONTROL-TOTALS-EXIT.
+002310     EXIT.
+002320
+002330 9999-EXIT-PROGRAM.
+002340     STOP RUN.
+002350 9999-EXIT-PROGRAM-EXIT.
+002360     EXIT.
