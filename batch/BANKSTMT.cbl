@@ -0,0 +1,292 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. BANK-STATEMENTS.
+000120 AUTHOR. J-MILLER.
+000130 INSTALLATION. FIRST-COMMUNITY-DP-CENTER.
+000140 DATE-WRITTEN. 08/09/2026.
+000150 DATE-COMPILED. 08/09/2026.
+000160*****************************************************************
+000170*  BANK-STATEMENTS
+000180*  Monthly batch job - sorts TRANSACTION-LOG-FILE by account
+000190*  number and produces one statement per account that had
+000200*  activity in the current calendar month: an opening balance,
+000210*  the period's transactions, and a closing balance.  The closing
+000220*  balance comes from ACCOUNT-FILE (today's actual balance); the
+000230*  opening balance is the closing balance backed out by the net
+000240*  of the period's postings, using the same signed-by-type
+000250*  convention BANK-RECONCILE uses to net a day's postings.
+000260*
+000270*  Accounts with no activity in the current month do not receive
+000280*  a statement - a shop running this job at month end normally
+000290*  suppresses zero-activity accounts from the printed run.
+000300*
+000310*  MODIFICATION HISTORY
+000320*  DATE        INIT  DESCRIPTION
+000330*  ----------  ----  -------------------------------------------
+000340*  2026-08-09  JKM   Original version.
+000350*****************************************************************
+000360
+000370 ENVIRONMENT DIVISION.
+000380 INPUT-OUTPUT SECTION.
+000390 FILE-CONTROL.
+000400     SELECT ACCOUNT-FILE
+000410         ASSIGN TO "../ACCOUNT-FILE.dat"
+000420         ORGANIZATION IS INDEXED
+000430         ACCESS MODE IS DYNAMIC
+000440         RECORD KEY IS ACCOUNT-NUMBER-FILE
+000450         FILE STATUS  MYFILE-STATUS.
+000460
+000470     SELECT TRANSACTION-LOG-FILE
+000480         ASSIGN TO "../TRANSACTION-LOG.txt"
+000490         FILE STATUS  TL-FILE-STATUS.
+000500
+000510     SELECT SORT-WORK-FILE
+000520         ASSIGN TO "../STMTSORT.tmp".
+000530
+000540 DATA DIVISION.
+000550 FILE SECTION.
+000560 FD ACCOUNT-FILE
+000570     RECORD CONTAINS 80 CHARACTERS
+000580     DATA RECORD IS ACCOUNT-RECORD.
+000590 COPY ACCTREC.
+000600
+000610 FD TRANSACTION-LOG-FILE
+000620     RECORDING MODE IS F
+000630     RECORD CONTAINS 80 CHARACTERS
+000640     DATA RECORD IS TRANSACTION-LOG-RECORD.
+000650 COPY TRANLOG.
+000660
+000670 SD SORT-WORK-FILE
+000680     DATA RECORD IS SW-TRANSACTION-LOG-RECORD.
+000690 01  SW-TRANSACTION-LOG-RECORD.
+000700     05  SW-ACCOUNT-NUMBER           PIC 9(6).
+000710     05  SW-TRANSACTION-TYPE         PIC X(01).
+000720     05  SW-TRANSACTION-AMOUNT       PIC S9(7)V99.
+000730     05  SW-RESULTING-BALANCE        PIC S9(7)V99.
+000740     05  SW-TRANSACTION-DATE         PIC 9(08).
+000750     05  SW-REFERENCE-NUMBER         PIC 9(08).
+000760
+000770 WORKING-STORAGE SECTION.
+000780 01  MYFILE-STATUS           PIC X(2).
+000790 01  TL-FILE-STATUS          PIC X(2).
+000800
+000810 01  BT-LOG-EOF              PIC X VALUE 'N'.
+000820 01  BT-SORT-EOF             PIC X VALUE 'N'.
+000830
+000840 01  BT-RUN-DATE             PIC 9(08) VALUE 0.
+000850 01  BT-RUN-DATE-R REDEFINES BT-RUN-DATE.
+000860     05  BT-RUN-YYYYMM           PIC 9(06).
+000870     05  BT-RUN-DD               PIC 9(02).
+000880
+000890 01  BT-CHECK-DATE            PIC 9(08) VALUE 0.
+000900 01  BT-CHECK-DATE-R REDEFINES BT-CHECK-DATE.
+000910     05  BT-CHECK-YYYYMM          PIC 9(06).
+000920     05  BT-CHECK-DD              PIC 9(02).
+000930
+000940 01  BT-STMT-ACCOUNT          PIC 9(6).
+000950 01  BT-STMT-NAME             PIC X(30).
+000960 01  BT-CLOSING-BALANCE       PIC S9(7)V99 VALUE 0.
+000970 01  BT-OPENING-BALANCE       PIC S9(7)V99 VALUE 0.
+000980 01  BT-NET-PERIOD            PIC S9(7)V99 VALUE 0.
+000990
+001000 01  BT-TRAN-COUNT            PIC 9(4) VALUE 0.
+001010 01  BT-SUM-IDX               PIC 9(4) VALUE 0.
+001020 01  BT-PRINT-IDX             PIC 9(4) VALUE 0.
+001030 01  BT-TRAN-OVERFLOWED       PIC X(1) VALUE 'N'.
+001030
+001040 01  BT-TRAN-TABLE.
+001050     05  BT-TRAN-ENTRY OCCURS 500 TIMES.
+001060         10  BT-TRAN-TYPE         PIC X(1).
+001070             88  BT-TRAN-IS-CREDIT    VALUES 'D' 'C' 'I' 'R'.
+001080             88  BT-TRAN-IS-DEBIT     VALUES 'W' 'T'.
+001090         10  BT-TRAN-AMOUNT       PIC S9(7)V99.
+001100         10  BT-TRAN-BALANCE      PIC S9(7)V99.
+001110         10  BT-TRAN-DATE         PIC 9(8).
+001120
+001130 01  BT-STATEMENT-COUNT       PIC 9(6) VALUE 0.
+001140
+001150 PROCEDURE DIVISION.
+001160 0000-MAINLINE.
+001170     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+001180     SORT SORT-WORK-FILE
+001190         ON ASCENDING KEY SW-ACCOUNT-NUMBER SW-REFERENCE-NUMBER
+001200         INPUT PROCEDURE 2000-SELECT-MONTH-POSTINGS
+001210             THRU 2000-SELECT-MONTH-POSTINGS-EXIT
+001220         OUTPUT PROCEDURE 3000-PRODUCE-STATEMENTS
+001230             THRU 3000-PRODUCE-STATEMENTS-EXIT.
+001240     PERFORM 8000-PRINT-SUMMARY THRU 8000-PRINT-SUMMARY-EXIT.
+001250     PERFORM 9999-EXIT-PROGRAM THRU 9999-EXIT-PROGRAM-EXIT.
+001260
+001270 1000-INITIALIZE.
+001280     ACCEPT BT-RUN-DATE FROM DATE YYYYMMDD.
+001290     OPEN INPUT ACCOUNT-FILE.
+001300     IF MYFILE-STATUS <> '00'
+001310         DISPLAY "BANK-STATEMENTS: unable to open ACCOUNT-FILE, "
+001320             "status" MYFILE-STATUS
+001330         STOP RUN
+001340     END-IF.
+001350     DISPLAY "BANK-STATEMENTS starting for period " BT-RUN-YYYYMM
+001360         "..".
+001370 1000-INITIALIZE-EXIT.
+001380     EXIT.
+001390
+001400*****************************************************************
+001410*  2000-SELECT-MONTH-POSTINGS is the SORT input procedure - it
+001420*  copies onto the sort work file only the log entries dated in
+001430*  the current calendar month.
+001440*****************************************************************
+001450 2000-SELECT-MONTH-POSTINGS.
+001460     MOVE 'N' TO BT-LOG-EOF
+001470     OPEN INPUT TRANSACTION-LOG-FILE
+001480     IF TL-FILE-STATUS = '00'
+001490         PERFORM 2100-SELECT-ONE-POSTING
+001500             THRU 2100-SELECT-ONE-POSTING-EXIT
+001510             UNTIL BT-LOG-EOF = 'Y'
+001520         CLOSE TRANSACTION-LOG-FILE
+001530     END-IF.
+001540 2000-SELECT-MONTH-POSTINGS-EXIT.
+001550     EXIT.
+001560
+001570 2100-SELECT-ONE-POSTING.
+001580     READ TRANSACTION-LOG-FILE
+001590         AT END
+001600             MOVE 'Y' TO BT-LOG-EOF
+001610         NOT AT END
+001620             MOVE TL-TRANSACTION-DATE TO BT-CHECK-DATE
+001630             IF BT-CHECK-YYYYMM = BT-RUN-YYYYMM
+001640                 MOVE TL-ACCOUNT-NUMBER    TO SW-ACCOUNT-NUMBER
+001650                 MOVE TL-TRANSACTION-TYPE  TO SW-TRANSACTION-TYPE
+001660                 MOVE TL-TRANSACTION-AMOUNT
+001670                     TO SW-TRANSACTION-AMOUNT
+001680                 MOVE TL-RESULTING-BALANCE
+001690                     TO SW-RESULTING-BALANCE
+001700                 MOVE TL-TRANSACTION-DATE TO SW-TRANSACTION-DATE
+001710                 MOVE TL-REFERENCE-NUMBER TO SW-REFERENCE-NUMBER
+001720                 RELEASE SW-TRANSACTION-LOG-RECORD
+001730             END-IF
+001740     END-READ.
+001750 2100-SELECT-ONE-POSTING-EXIT.
+001760     EXIT.
+001770
+001780*****************************************************************
+001790*  3000-PRODUCE-STATEMENTS is the SORT output procedure - it
+001800*  reads the sorted work file and prints one statement per
+001810*  account (control break on SW-ACCOUNT-NUMBER).
+001820*****************************************************************
+001830 3000-PRODUCE-STATEMENTS.
+001840     PERFORM 3050-GET-FIRST-RECORD
+001850         THRU 3050-GET-FIRST-RECORD-EXIT.
+001860     PERFORM 3100-PROCESS-ONE-ACCOUNT
+001870         THRU 3100-PROCESS-ONE-ACCOUNT-EXIT
+001880         UNTIL BT-SORT-EOF = 'Y'.
+001890 3000-PRODUCE-STATEMENTS-EXIT.
+001900     EXIT.
+001910
+001920 3050-GET-FIRST-RECORD.
+001930     MOVE 'N' TO BT-SORT-EOF
+001940     RETURN SORT-WORK-FILE
+001950         AT END
+001960             MOVE 'Y' TO BT-SORT-EOF
+001970     END-RETURN.
+001980 3050-GET-FIRST-RECORD-EXIT.
+001990     EXIT.
+002000
+002010 3100-PROCESS-ONE-ACCOUNT.
+002020     MOVE SW-ACCOUNT-NUMBER TO BT-STMT-ACCOUNT
+002030     MOVE 0 TO BT-TRAN-COUNT
+002035     MOVE 'N' TO BT-TRAN-OVERFLOWED
+002040     PERFORM 3150-BUFFER-ONE-TRANSACTION
+002050         THRU 3150-BUFFER-ONE-TRANSACTION-EXIT
+002060         UNTIL BT-SORT-EOF = 'Y'
+002070             OR SW-ACCOUNT-NUMBER NOT = BT-STMT-ACCOUNT
+002080     PERFORM 3200-PRINT-STATEMENT THRU 3200-PRINT-STATEMENT-EXIT.
+002090 3100-PROCESS-ONE-ACCOUNT-EXIT.
+002100     EXIT.
+002110
+002120 3150-BUFFER-ONE-TRANSACTION.
+002130     IF BT-TRAN-COUNT < 500
+002131         ADD 1 TO BT-TRAN-COUNT
+002140         MOVE SW-TRANSACTION-TYPE
+002150             TO BT-TRAN-TYPE (BT-TRAN-COUNT)
+002160         MOVE SW-TRANSACTION-AMOUNT
+002170             TO BT-TRAN-AMOUNT (BT-TRAN-COUNT)
+002180         MOVE SW-RESULTING-BALANCE
+002190             TO BT-TRAN-BALANCE (BT-TRAN-COUNT)
+002200         MOVE SW-TRANSACTION-DATE
+002210             TO BT-TRAN-DATE (BT-TRAN-COUNT)
+002211     ELSE
+002212         IF BT-TRAN-OVERFLOWED = 'N'
+002213             MOVE 'Y' TO BT-TRAN-OVERFLOWED
+002214             DISPLAY "BANK-STATEMENTS: account " BT-STMT-ACCOUNT
+002215                 " has over 500 postings this period - "
+002216                 "statement truncated at 500."
+002217         END-IF
+002218     END-IF
+002220     RETURN SORT-WORK-FILE
+002230         AT END
+002240             MOVE 'Y' TO BT-SORT-EOF
+002250     END-RETURN.
+002260 3150-BUFFER-ONE-TRANSACTION-EXIT.
+002270     EXIT.
+002280
+002290 3200-PRINT-STATEMENT.
+002300     MOVE BT-STMT-ACCOUNT TO ACCOUNT-NUMBER-FILE
+002310     READ ACCOUNT-FILE
+002320         INVALID KEY
+002330             MOVE 0 TO BT-CLOSING-BALANCE
+002340             MOVE SPACES TO BT-STMT-NAME
+002350         NOT INVALID KEY
+002360             MOVE BALANCE-FILE TO BT-CLOSING-BALANCE
+002370             MOVE CUSTOMER-NAME-FILE TO BT-STMT-NAME
+002380     END-READ
+002390     PERFORM 3250-COMPUTE-NET-PERIOD
+002400         THRU 3250-COMPUTE-NET-PERIOD-EXIT
+002410     COMPUTE BT-OPENING-BALANCE =
+002420         BT-CLOSING-BALANCE - BT-NET-PERIOD
+002430     ADD 1 TO BT-STATEMENT-COUNT
+002440     DISPLAY "----------------------------------------------".
+002450     DISPLAY "Account " BT-STMT-ACCOUNT " - " BT-STMT-NAME.
+002460     DISPLAY "Opening balance: " BT-OPENING-BALANCE.
+002470     PERFORM 3300-PRINT-ONE-LINE THRU 3300-PRINT-ONE-LINE-EXIT
+002480         VARYING BT-PRINT-IDX FROM 1 BY 1
+002490         UNTIL BT-PRINT-IDX > BT-TRAN-COUNT.
+002500     DISPLAY "Closing balance: " BT-CLOSING-BALANCE.
+002510 3200-PRINT-STATEMENT-EXIT.
+002520     EXIT.
+002530
+002540 3250-COMPUTE-NET-PERIOD.
+002550     MOVE 0 TO BT-NET-PERIOD
+002560     PERFORM 3260-ADD-ONE-TO-NET THRU 3260-ADD-ONE-TO-NET-EXIT
+002570         VARYING BT-SUM-IDX FROM 1 BY 1
+002580         UNTIL BT-SUM-IDX > BT-TRAN-COUNT.
+002590 3250-COMPUTE-NET-PERIOD-EXIT.
+002600     EXIT.
+002610
+002620 3260-ADD-ONE-TO-NET.
+002630     IF BT-TRAN-IS-CREDIT (BT-SUM-IDX)
+002640         ADD BT-TRAN-AMOUNT (BT-SUM-IDX) TO BT-NET-PERIOD
+002650     ELSE
+002660         SUBTRACT BT-TRAN-AMOUNT (BT-SUM-IDX) FROM BT-NET-PERIOD
+002670     END-IF.
+002680 3260-ADD-ONE-TO-NET-EXIT.
+002690     EXIT.
+002700
+002710 3300-PRINT-ONE-LINE.
+002720     DISPLAY "  " BT-TRAN-DATE (BT-PRINT-IDX)
+002730         " " BT-TRAN-TYPE (BT-PRINT-IDX)
+002740         " " BT-TRAN-AMOUNT (BT-PRINT-IDX)
+002750         " " BT-TRAN-BALANCE (BT-PRINT-IDX).
+002760 3300-PRINT-ONE-LINE-EXIT.
+002770     EXIT.
+002780
+002790 8000-PRINT-SUMMARY.
+002800     DISPLAY "----------------------------------------------".
+002810     DISPLAY "BANK-STATEMENTS complete.".
+002820     DISPLAY "  Statements printed: " BT-STATEMENT-COUNT.
+002830 8000-PRINT-SUMMARY-EXIT.
+002840     EXIT.
+002850
+002860 9999-EXIT-PROGRAM.
+002870     CLOSE ACCOUNT-FILE.
+002880     STOP RUN.
+002890 9999-EXIT-PROGRAM-EXIT.
+002900     EXIT.
