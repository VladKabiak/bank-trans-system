@@ -0,0 +1,240 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. BANK-INTEREST-POST.
+000120 AUTHOR. J-MILLER.
+000130 INSTALLATION. FIRST-COMMUNITY-DP-CENTER.
+000140 DATE-WRITTEN. 08/09/2026.
+000150 DATE-COMPILED. 08/09/2026.
+000160*****************************************************************
+000170*  BANK-INTEREST-POST
+000180*  Month-end batch job - reads every ACCOUNT-RECORD on
+000190*  ACCOUNT-FILE, applies INT-RATE to BALANCE-FILE the same way
+000200*  3400-UPDATE-BALANCE in BANK-TRANSACTION-SYSTEM posts a
+000210*  deposit, and rewrites the record.  Each posting is appended
+000220*  to TRANSACTION-LOG-FILE as an INTEREST-type entry so the
+000230*  month-end run leaves the same audit trail a teller-keyed
+000240*  deposit would.  Intended to run unattended from the month-end
+000250*  job schedule - no operator input is accepted.
+000260*
+000270*  MODIFICATION HISTORY
+000280*  DATE        INIT  DESCRIPTION
+000290*  ----------  ----  -------------------------------------------
+000300*  2026-08-09  JKM   Original version.
+000301*  2026-08-09  JKM   Reference numbers now come from the shared
+000302*                    REF-COUNTER file (2150-GET-NEXT-REF-NO) so a
+000303*                    concurrent teller session cannot be handed
+000304*                    the same reference number this job assigns.
+000305*                    2150-GET-NEXT-REF-NO now sets RC-COUNTER-KEY
+000306*                    before every READ - the FD record's VALUE
+000307*                    clause is not honored at run time, so the
+000308*                    key must be set explicitly on each call, not
+000309*                    just when the counter file is first created.
+000310*  2026-08-09  JKM   2000-POST-INTEREST now skips closed and
+000311*                    frozen accounts instead of posting interest
+000312*                    to every record on the file.
+000313*****************************************************************
+000320
+000330 ENVIRONMENT DIVISION.
+000340 INPUT-OUTPUT SECTION.
+000350 FILE-CONTROL.
+000360     SELECT ACCOUNT-FILE
+000370         ASSIGN TO "../ACCOUNT-FILE.dat"
+000380         ORGANIZATION IS INDEXED
+000390         ACCESS MODE IS SEQUENTIAL
+000400         RECORD KEY IS ACCOUNT-NUMBER-FILE
+000410         FILE STATUS  MYFILE-STATUS.
+000420
+000430     SELECT TRANSACTION-LOG-FILE
+000440         ASSIGN TO "../TRANSACTION-LOG.txt"
+000450         FILE STATUS  TL-FILE-STATUS.
+
+000455     SELECT REF-COUNTER-FILE
+000456         ASSIGN TO "../REF-COUNTER.dat"
+000457         ORGANIZATION IS INDEXED
+000458         ACCESS MODE IS DYNAMIC
+000459         RECORD KEY IS RC-COUNTER-KEY
+000460         FILE STATUS  RC-FILE-STATUS.
+
+000470 DATA DIVISION.
+000480 FILE SECTION.
+000490 FD ACCOUNT-FILE
+000500     RECORD CONTAINS 80 CHARACTERS
+000510     DATA RECORD IS ACCOUNT-RECORD.
+000520 COPY ACCTREC.
+000530
+000540 FD TRANSACTION-LOG-FILE
+000550     RECORDING MODE IS F
+000560     RECORD CONTAINS 80 CHARACTERS
+000570     DATA RECORD IS TRANSACTION-LOG-RECORD.
+000580 COPY TRANLOG.
+000591
+000592 FD REF-COUNTER-FILE
+000593     RECORD CONTAINS 80 CHARACTERS
+000594     DATA RECORD IS REF-COUNTER-RECORD.
+000595 COPY REFCTRREC.
+000596
+000600 WORKING-STORAGE SECTION.
+000610*    Monthly interest rate as posted by the rate committee - a
+000620*    figure such as .0025 (0.25% per month).  Updated here each
+000630*    month before the job is scheduled to run.
+000640 77  INT-RATE                PIC 9V9(4) VALUE 0.0025.
+000650
+000660 01  MYFILE-STATUS           PIC X(2).
+000670 01  TL-FILE-STATUS          PIC X(2).
+000675 01  RC-FILE-STATUS          PIC X(2).
+000676     88  RC-ALREADY-OPEN         VALUE '41'.
+000680
+000690 01  BT-EOF                  PIC X VALUE 'N'.
+000700 01  BT-LOG-EOF              PIC X VALUE 'N'.
+000710 01  BT-NEXT-REF-NO          PIC 9(08) VALUE 0.
+000711 01  BT-OPEN-RETRY-COUNT     PIC 9(02) VALUE 0.
+000712 01  BT-MAX-OPEN-RETRIES     PIC 9(02) VALUE 5.
+000713 01  BT-RETRY-DELAY-SECS     PIC 9(02) VALUE 2.
+000720 01  BT-TRANSACTION-DATE     PIC 9(08).
+000730 01  BT-TRANSACTION-TIME     PIC 9(08).
+000740 01  BT-INTEREST-AMOUNT      PIC S9(7)V99.
+000750 01  BT-NEW-BALANCE          PIC S9(7)V99.
+000760 01  BT-ACCOUNTS-PROCESSED   PIC 9(06) VALUE 0.
+000770 01  BT-TOTAL-INTEREST       PIC S9(9)V99 VALUE 0.
+000780
+000790 PROCEDURE DIVISION.
+000800 0000-MAINLINE.
+000810     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+000820     PERFORM 2000-POST-INTEREST THRU 2000-POST-INTEREST-EXIT
+000830         UNTIL BT-EOF = 'Y'.
+000840     PERFORM 8000-PRINT-SUMMARY THRU 8000-PRINT-SUMMARY-EXIT.
+000850     PERFORM 9999-EXIT-PROGRAM THRU 9999-EXIT-PROGRAM-EXIT.
+000860
+000870 1000-INITIALIZE.
+000880     OPEN I-O ACCOUNT-FILE.
+000890     IF MYFILE-STATUS <> '00'
+000900         DISPLAY "BANK-INTEREST-POST: unable to open file, status"
+000910             MYFILE-STATUS
+000920         STOP RUN
+000930     END-IF.
+000940
+001120     DISPLAY "BANK-INTEREST-POST starting - rate "
+001130         INT-RATE " per month.".
+001140 1000-INITIALIZE-EXIT.
+001150     EXIT.
+001160
+001170*****************************************************************
+001180*  2000-POST-INTEREST reads the next ACCOUNT-RECORD in key
+001190*  sequence, applies INT-RATE to BALANCE-FILE and rewrites it,
+001200*  the same posting pattern 3400-UPDATE-BALANCE in the teller
+001210*  program uses for a deposit.  Closed and frozen accounts are
+001211*  skipped - they are not permitted to transact interactively,
+001212*  so this batch job does not post to them either.
+001220*****************************************************************
+001230 2000-POST-INTEREST.
+001240     READ ACCOUNT-FILE NEXT RECORD
+001250         AT END
+001260             MOVE 'Y' TO BT-EOF
+001270         NOT AT END
+001271             IF ACCOUNT-ACTIVE-FILE
+001280                 COMPUTE BT-INTEREST-AMOUNT ROUNDED =
+001290                     BALANCE-FILE * INT-RATE
+001300                 ADD BT-INTEREST-AMOUNT TO BALANCE-FILE
+001310                 MOVE BALANCE-FILE TO BT-NEW-BALANCE
+001320                 REWRITE ACCOUNT-RECORD
+001330                 ADD 1 TO BT-ACCOUNTS-PROCESSED
+001340                 ADD BT-INTEREST-AMOUNT TO BT-TOTAL-INTEREST
+001350                 PERFORM 2100-WRITE-LOG-ENTRY
+001360                     THRU 2100-WRITE-LOG-ENTRY-EXIT
+001361             END-IF
+001370     END-READ.
+001380 2000-POST-INTEREST-EXIT.
+001390     EXIT.
+001400
+001410 2100-WRITE-LOG-ENTRY.
+001420     ACCEPT BT-TRANSACTION-DATE FROM DATE YYYYMMDD.
+001430     ACCEPT BT-TRANSACTION-TIME FROM TIME.
+001435     PERFORM 2150-GET-NEXT-REF-NO THRU 2150-GET-NEXT-REF-NO-EXIT.
+001450     OPEN EXTEND TRANSACTION-LOG-FILE.
+001460     MOVE ACCOUNT-NUMBER-FILE TO TL-ACCOUNT-NUMBER.
+001470     MOVE 'I'                 TO TL-TRANSACTION-TYPE.
+001480     MOVE BT-INTEREST-AMOUNT  TO TL-TRANSACTION-AMOUNT.
+001490     MOVE BT-NEW-BALANCE      TO TL-RESULTING-BALANCE.
+001500     MOVE BT-TRANSACTION-DATE TO TL-TRANSACTION-DATE.
+001510     MOVE BT-TRANSACTION-TIME TO TL-TRANSACTION-TIME.
+001520     MOVE BT-NEXT-REF-NO      TO TL-REFERENCE-NUMBER.
+001530     MOVE 0                   TO TL-RELATED-REFERENCE.
+001540     WRITE TRANSACTION-LOG-RECORD.
+001550     CLOSE TRANSACTION-LOG-FILE.
+001560 2100-WRITE-LOG-ENTRY-EXIT.
+001570     EXIT.
+
+001710*****************************************************************
+001712*  2150-GET-NEXT-REF-NO hands out the next TRANSACTION-LOG
+001714*  reference number from REF-COUNTER, the single-record file
+001716*  shared by every teller session and batch job that logs a
+001718*  posting.  The record is opened I-O, incremented, rewritten
+001720*  and closed on every call so this unattended run cannot hand
+001722*  out a reference number a concurrent teller session has
+001724*  already used.
+001726*****************************************************************
+001728 2150-GET-NEXT-REF-NO.
+001730     MOVE 0 TO BT-OPEN-RETRY-COUNT
+001732     PERFORM 2160-OPEN-REF-COUNTER
+001734         THRU 2160-OPEN-REF-COUNTER-EXIT
+001736         UNTIL RC-FILE-STATUS = '00'
+001738             OR BT-OPEN-RETRY-COUNT > BT-MAX-OPEN-RETRIES
+001740     IF RC-FILE-STATUS <> '00'
+001742         DISPLAY "BANK-INTEREST-POST: unable to allocate a log "
+001744             "reference number - reference counter unavailable."
+001746         STOP RUN
+001748     END-IF.
+001749     MOVE '1' TO RC-COUNTER-KEY.
+001750     READ REF-COUNTER-FILE
+001752         INVALID KEY
+001754             MOVE 0 TO RC-NEXT-REF-NO
+001756     END-READ.
+001758     ADD 1 TO RC-NEXT-REF-NO.
+001760     MOVE RC-NEXT-REF-NO TO BT-NEXT-REF-NO.
+001762     REWRITE REF-COUNTER-RECORD.
+001764     CLOSE REF-COUNTER-FILE.
+001766 2150-GET-NEXT-REF-NO-EXIT.
+001768     EXIT.
+
+001770*****************************************************************
+001772*  2160-OPEN-REF-COUNTER opens REF-COUNTER-FILE I-O, creating it
+001774*  with a single zero-valued record the very first time any
+001776*  process posts a log entry (status '35' - file does not exist
+001778*  yet), and retrying like 1150-OPEN-RETRY-DELAY-style logic when
+001780*  another process has the counter open at the same instant
+001782*  (status '41').
+001784*****************************************************************
+001786 2160-OPEN-REF-COUNTER.
+001788     OPEN I-O REF-COUNTER-FILE
+001790     IF RC-FILE-STATUS = '35'
+001792         OPEN OUTPUT REF-COUNTER-FILE
+001794         MOVE '1' TO RC-COUNTER-KEY
+001796         MOVE 0   TO RC-NEXT-REF-NO
+001798         WRITE REF-COUNTER-RECORD
+001800         CLOSE REF-COUNTER-FILE
+001802         OPEN I-O REF-COUNTER-FILE
+001804     END-IF
+001806     IF RC-ALREADY-OPEN
+001808         ADD 1 TO BT-OPEN-RETRY-COUNT
+001810         PERFORM 2170-OPEN-RETRY-DELAY
+001812             THRU 2170-OPEN-RETRY-DELAY-EXIT
+001814     END-IF.
+001816 2160-OPEN-REF-COUNTER-EXIT.
+001818     EXIT.
+
+001820 2170-OPEN-RETRY-DELAY.
+001822     CALL "C$SLEEP" USING BT-RETRY-DELAY-SECS.
+001824 2170-OPEN-RETRY-DELAY-EXIT.
+001826     EXIT.
+
+001830 8000-PRINT-SUMMARY.
+001600     DISPLAY "BANK-INTEREST-POST complete.".
+001610     DISPLAY "  Accounts posted : " BT-ACCOUNTS-PROCESSED.
+001620     DISPLAY "  Total interest  : " BT-TOTAL-INTEREST.
+001630 8000-PRINT-SUMMARY-EXIT.
+001640     EXIT.
+001650
+001660 9999-EXIT-PROGRAM.
+001670     CLOSE ACCOUNT-FILE.
+001680     STOP RUN.
+001690 9999-EXIT-PROGRAM-EXIT.
+001700     EXIT.
