@@ -0,0 +1,23 @@
+000100*****************************************************************
+000110*  TRANLOG.CPY
+000120*  Record layout for the TRANSACTION-LOG file.  One record is
+000130*  appended for every posted DEPOSIT, WITHDRAWAL, TRANSFER leg,
+000140*  REVERSAL and INTEREST posting so a disputed balance can be
+000150*  traced back through the postings that produced it.
+000160*****************************************************************
+000170 01  TRANSACTION-LOG-RECORD.
+000180     05  TL-ACCOUNT-NUMBER           PIC 9(6).
+000190     05  TL-TRANSACTION-TYPE         PIC X(01).
+000200         88  TL-TYPE-DEPOSIT             VALUE 'D'.
+000210         88  TL-TYPE-WITHDRAWAL          VALUE 'W'.
+000220         88  TL-TYPE-TRANSFER-OUT        VALUE 'T'.
+000230         88  TL-TYPE-TRANSFER-IN         VALUE 'C'.
+000240         88  TL-TYPE-REVERSAL            VALUE 'R'.
+000245         88  TL-TYPE-INTEREST             VALUE 'I'.
+000250     05  TL-TRANSACTION-AMOUNT       PIC S9(7)V99.
+000260     05  TL-RESULTING-BALANCE        PIC S9(7)V99.
+000270     05  TL-TRANSACTION-DATE         PIC 9(08).
+000280     05  TL-TRANSACTION-TIME         PIC 9(08).
+000290     05  TL-REFERENCE-NUMBER         PIC 9(08) VALUE 0.
+000300     05  TL-RELATED-REFERENCE        PIC 9(08) VALUE 0.
+000310     05  FILLER                      PIC X(23).
