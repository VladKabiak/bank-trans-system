@@ -0,0 +1,12 @@
+000100*****************************************************************
+000110*  CONTROLREC.CPY
+000120*  Record layout for CONTROL-TOTALS, the single-record file that
+000130*  carries yesterday's closing balance total and account count
+000140*  forward so BANK-RECONCILE can check today's totals against
+000150*  it plus the day's net postings.
+000160*****************************************************************
+000170 01  CONTROL-TOTALS-RECORD.
+000180     05  CT-RUN-DATE                 PIC 9(08).
+000190     05  CT-CLOSING-BALANCE          PIC S9(9)V99 VALUE 0.
+000200     05  CT-ACCOUNT-COUNT            PIC 9(06) VALUE 0.
+000210     05  FILLER                      PIC X(55).
