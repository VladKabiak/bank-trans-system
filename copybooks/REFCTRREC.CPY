@@ -0,0 +1,15 @@
+000100*****************************************************************
+000110*  REFCTRREC.CPY
+000120*  Record layout for REF-COUNTER, the single-record file that
+000130*  hands out the next TRANSACTION-LOG reference number.  Every
+000140*  process that logs a posting opens this file I-O, reads the
+000150*  one record keyed by RC-COUNTER-KEY, adds one to
+000160*  RC-NEXT-REF-NO, rewrites it and closes it again immediately,
+000170*  so the counter on disk - not any one process's in-memory
+000180*  copy - is what is shared across concurrent teller sessions
+000190*  and batch runs.
+000200*****************************************************************
+000210 01  REF-COUNTER-RECORD.
+000220     05  RC-COUNTER-KEY              PIC X(01) VALUE '1'.
+000230     05  RC-NEXT-REF-NO              PIC 9(08) VALUE 0.
+000240     05  FILLER                      PIC X(71).
