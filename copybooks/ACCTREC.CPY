@@ -0,0 +1,15 @@
+000100*****************************************************************
+000110*  ACCTREC.CPY
+000120*  Record layout for the indexed ACCOUNT-FILE, keyed on
+000130*  ACCOUNT-NUMBER-FILE.
+000140*****************************************************************
+000150 01  ACCOUNT-RECORD.
+000160     05  ACCOUNT-NUMBER-FILE         PIC 9(6).
+000170     05  BALANCE-FILE                PIC S9(7)V99 VALUE 0.
+000180     05  CUSTOMER-NAME-FILE          PIC X(30) VALUE SPACES.
+000190     05  ACCOUNT-STATUS-FILE         PIC X(01) VALUE 'A'.
+000200         88  ACCOUNT-ACTIVE-FILE         VALUE 'A'.
+000210         88  ACCOUNT-CLOSED-FILE         VALUE 'C'.
+000220         88  ACCOUNT-FROZEN-FILE         VALUE 'F'.
+000225     05  CREDIT-LIMIT-FILE           PIC S9(7)V99 VALUE 0.
+000230     05  FILLER                      PIC X(25).
